@@ -8,56 +8,184 @@
 000700          "../input/input4.txt"
 000000          ORGANIZATION IS LINE SEQUENTIAL
 000800          .
+000810     SELECT excfile ASSIGN TO
+000820          "../output/exceptions4.txt"
+000830          ORGANIZATION IS LINE SEQUENTIAL
+000840          .
+000850     SELECT repfile ASSIGN TO
+000860          "../output/report4.txt"
+000870          ORGANIZATION IS LINE SEQUENTIAL
+000880          .
+000890     SELECT rejfile ASSIGN TO
+000900          "../output/reject4.txt"
+000910          ORGANIZATION IS LINE SEQUENTIAL
+000920          .
+000930     SELECT auditlog ASSIGN TO
+000940          "../output/auditlog.txt"
+000950          ORGANIZATION IS LINE SEQUENTIAL
+000955          FILE STATUS IS audit-file-status
+000960          .
 000800 DATA DIVISION.
 000900 FILE SECTION.
 001000 FD infile
 001100      RECORD IS VARYING IN SIZE FROM 0 TO 20 CHARACTERS
 001200		DEPENDING ON infile-record-length.
 001300 01 infile-record.
-001400    05 infile-data PIC X OCCURS 1 TO 20 TIMES 
+001400    05 infile-data PIC X OCCURS 1 TO 20 TIMES
 001500                   DEPENDING ON infile-record-length.
-001600 WORKING-STORAGE SECTION.
+001510 FD excfile.
+001520 01 exc-record.
+001530    05 exc-line-no  PIC 9(07).
+001540    05 exc-sep-1    PIC X.
+001550    05 exc-low-one  PIC 9(07).
+001560    05 exc-sep-2    PIC X.
+001570    05 exc-high-one PIC 9(07).
+001580    05 exc-sep-3    PIC X.
+001590    05 exc-low-two  PIC 9(07).
+001600    05 exc-sep-4    PIC X.
+001610    05 exc-high-two PIC 9(07).
+001620 FD repfile.
+001630 01 rep-file-line   PIC X(80).
+001635 FD rejfile.
+001636 01 rej-record.
+001637    05 rej-line-no  PIC 9(07).
+001638    05 rej-sep-1    PIC X.
+001639    05 rej-text     PIC X(20).
+001641 FD auditlog.
+001642 COPY auditrec.
+001640 WORKING-STORAGE SECTION.
 000000 01  infile-record-length PIC S9(07) COMP-5.
 000000 01  line-index PIC S9(07) COMP-5.
 000000 01  index-value PIC S9(07) COMP-5.
+000000 01  digit-index PIC S9(07) COMP-5.
 000000 01  low-one PIC S9(07) COMP-5.
 000000 01  high-one PIC S9(07) COMP-5.
 000000 01  low-two PIC S9(07) COMP-5.
 000000 01  high-two PIC S9(07) COMP-5.
 000000 01  sum-one PIC S9(07) COMP-5.
 000000 01  sum-two PIC S9(07) COMP-5.
-000000 01  out-val.
-000000     05 out-data PIC X OCCURS 10 TIMES.
+001700 01  rec-number PIC S9(07) COMP-5 VALUE 0.
+001701 01  reject-count PIC S9(07) COMP-5 VALUE 0.
+001702 01  record-switch PIC X(01).
+001703     88 valid-range-record VALUE 'Y'.
+001704     88 invalid-range-record VALUE 'N'.
+001705 01  delim-switch PIC X(01).
+001706     88 delim-found VALUE 'Y'.
+001707     88 delim-not-found VALUE 'N'.
+001710 01  contain-switch PIC X(01) VALUE 'N'.
+001720     88 contain-match VALUE 'Y'.
+001730 01  overlap-switch PIC X(01) VALUE 'N'.
+001740     88 overlap-match VALUE 'Y'.
+001750 01  overlap-pct PIC 9(03)V9(02) VALUE 0.
+001760 01  job-name PIC X(08) VALUE "DAY4JOB".
+001770 01  input-file-name PIC X(16) VALUE "input4.txt".
+001780 01  current-date.
+001790     05 curr-yyyy PIC 9(04).
+001800     05 curr-mm PIC 9(02).
+001810     05 curr-dd PIC 9(02).
+001815 01  current-time.
+001816     05 curr-hh PIC 9(02).
+001817     05 curr-mi PIC 9(02).
+001818     05 curr-ss PIC 9(02).
+001820 01  date-display PIC X(10).
+001825 01  audit-file-status PIC X(02).
+001830 01  ed-sum-one PIC ZZZZZZ9.
+001840 01  ed-sum-two PIC ZZZZZZ9.
+001850 01  ed-rec-count PIC ZZZZZZ9.
+001860 01  ed-overlap-pct PIC ZZ9.99.
+001870 01  ed-reject-count PIC ZZZZZZ9.
 000700 PROCEDURE DIVISION.
 000000     OPEN INPUT  INFILE
+000000     OPEN OUTPUT EXCFILE
+000000     OPEN OUTPUT REPFILE
+000000     OPEN OUTPUT REJFILE
+000000     OPEN EXTEND AUDITLOG
+000000     IF audit-file-status = '35' THEN
+000000         OPEN OUTPUT AUDITLOG
+000000     END-IF
+000000     ACCEPT current-date FROM DATE YYYYMMDD
+000000     ACCEPT current-time FROM TIME
+000000     PERFORM WRITE-AUDIT-HEADER
 000000	   PERFORM UNTIL EXIT
-000000     READ INFILE AT END 
+000000     READ INFILE AT END
 000000          EXIT PERFORM
 000000     END-READ
 000000
+000000     ADD 1 TO rec-number
+000000     PERFORM PARSE-RANGE-RECORD
+000000     IF VALID-RANGE-RECORD THEN
+000000     MOVE 'N' TO contain-switch
+000000     MOVE 'N' TO overlap-switch
+000000     IF (low-one >=  low-two) AND (high-one <= high-two) OR
+000000        (low-two >= low-one) AND (high-two <= high-one) THEN
+000000     ADD 1 TO sum-one
+000000     MOVE 'Y' TO contain-switch
+000000     END-IF
+000000     IF NOT (high-one < low-two OR low-one > high-two) THEN
+000000     ADD 1 TO sum-two
+000000     MOVE 'Y' TO overlap-switch
+000000     END-IF
+000000     IF CONTAIN-MATCH OR OVERLAP-MATCH THEN
+000000     DISPLAY "LINE " rec-number
+000000             " LOW1=" low-one " HIGH1=" high-one
+000000             " LOW2=" low-two " HIGH2=" high-two
+000000             " CONTAIN=" contain-switch " OVERLAP=" overlap-switch
+000000     MOVE SPACE TO exc-sep-1
+000000     MOVE SPACE TO exc-sep-2
+000000     MOVE SPACE TO exc-sep-3
+000000     MOVE SPACE TO exc-sep-4
+000000     MOVE rec-number TO exc-line-no
+000000     MOVE low-one    TO exc-low-one
+000000     MOVE high-one   TO exc-high-one
+000000     MOVE low-two    TO exc-low-two
+000000     MOVE high-two   TO exc-high-two
+000000     WRITE exc-record
+000000     END-IF
+000000     ELSE
+000000     ADD 1 TO reject-count
+000000     MOVE SPACE TO rej-sep-1
+000000     MOVE rec-number TO rej-line-no
+000000     MOVE infile-record TO rej-text
+000000     WRITE rej-record
+000000     END-IF
+000000     END-PERFORM
+000000     PERFORM WRITE-REPORT
+000000     ACCEPT current-date FROM DATE YYYYMMDD
+000000     ACCEPT current-time FROM TIME
+000000     PERFORM WRITE-AUDIT-FOOTER
+000000     CLOSE INFILE
+000000     CLOSE EXCFILE
+000000     CLOSE REPFILE
+000000     CLOSE REJFILE
+000000     CLOSE AUDITLOG
+000900     STOP RUN.
+000000     PARSE-RANGE-RECORD.
+000000     MOVE 'Y' TO record-switch
 000000     MOVE 0 TO line-index
 000000     PERFORM NUMBER-GET
 000000     MOVE index-value TO low-one
+000000     IF DELIM-NOT-FOUND THEN
+000000     MOVE 'N' TO record-switch
+000000     END-IF
+000000     IF VALID-RANGE-RECORD THEN
 000000     PERFORM NUMBER-GET
 000000     MOVE index-value TO high-one
+000000     IF DELIM-NOT-FOUND THEN
+000000     MOVE 'N' TO record-switch
+000000     END-IF
+000000     END-IF
+000000     IF VALID-RANGE-RECORD THEN
 000000     PERFORM NUMBER-GET
 000000     MOVE index-value TO low-two
+000000     IF DELIM-NOT-FOUND THEN
+000000     MOVE 'N' TO record-switch
+000000     END-IF
+000000     END-IF
+000000     IF VALID-RANGE-RECORD THEN
 000000     PERFORM NUMBER-GET
 000000     MOVE index-value TO high-two
-000000     IF (low-one >=  low-two) AND (high-one <= high-two) OR
-000000        (low-two >= low-one) AND (high-two <= high-one) THEN
-000000     ADD 1 TO sum-one
-000000     END-IF 
-000000     IF NOT (high-one < low-two OR low-one > high-two) THEN
-000000     ADD 1 TO sum-two
 000000     END-IF
-000000     END-PERFORM
-000000     MOVE sum-one TO index-value
-000000     PERFORM PRINT-NUMBER.
-000000     MOVE sum-two TO index-value
-000000     PERFORM PRINT-NUMBER
-000000     CLOSE INFILE
-000900     STOP RUN.
+000000     EXIT PARAGRAPH.
 000000     NUMBER-GET.
 000000     ADD 1 TO line-index
 000000     MOVE line-index TO index-value
@@ -67,19 +195,97 @@
 000000         line-index = infile-record-length + 1
 000000     ADD 1 TO line-index
 000000     END-PERFORM
+000000     IF line-index > infile-record-length THEN
+000000     MOVE 'N' TO delim-switch
+000000     ELSE
+000000     MOVE 'Y' TO delim-switch
+000000     END-IF
+000000     IF line-index = index-value THEN
+000000     MOVE 'N' TO record-switch
+000000     ELSE
+000000     PERFORM VARYING digit-index FROM index-value BY 1
+000000             UNTIL digit-index = line-index
+000000     IF infile-data(digit-index) < '0' OR
+000000        infile-data(digit-index) > '9' THEN
+000000     MOVE 'N' TO record-switch
+000000     END-IF
+000000     END-PERFORM
+000000     END-IF
+000000     IF VALID-RANGE-RECORD THEN
 000000     MOVE infile-record(index-value:line-index - index-value)
 000000          TO index-value
+000000     END-IF
 000000     EXIT PARAGRAPH.
-000000     PRINT-NUMBER.
-000000     IF index-value = 0 then
-000000     DISPLAY '0'
+000000     WRITE-REPORT.
+000000     STRING curr-yyyy "-" curr-mm "-" curr-dd
+000000          DELIMITED BY SIZE INTO date-display
+000000     MOVE SPACES TO rep-file-line
+000000     STRING "JOB: " job-name "  RUN DATE: " date-display
+000000            "  INPUT FILE: " input-file-name
+000000          DELIMITED BY SIZE INTO rep-file-line
+000000     WRITE rep-file-line
+000000     MOVE sum-one TO ed-sum-one
+000000     MOVE SPACES TO rep-file-line
+000000     STRING "SUM ONE (CONTAINED RANGES)    : " ed-sum-one
+000000          DELIMITED BY SIZE INTO rep-file-line
+000000     WRITE rep-file-line
+000000     MOVE sum-two TO ed-sum-two
+000000     MOVE SPACES TO rep-file-line
+000000     STRING "SUM TWO (OVERLAPPING RANGES)  : " ed-sum-two
+000000          DELIMITED BY SIZE INTO rep-file-line
+000000     WRITE rep-file-line
+000000     IF rec-number > 0 THEN
+000000     COMPUTE overlap-pct ROUNDED = (sum-two / rec-number) * 100
 000000     ELSE
-000000     MOVE index-value TO out-val(1:7)
-000000     MOVE 1 to line-index
-000000     PERFORM UNTIL (not out-data(line-index) = '0')
-000000     ADD 1 to line-index
-000000     END-PERFORM
-000000     DISPLAY out-val(line-index:8 - line-index)
+000000     MOVE 0 TO overlap-pct
 000000     END-IF
+000000     MOVE overlap-pct TO ed-overlap-pct
+000000     MOVE SPACES TO rep-file-line
+000000     STRING "OVERLAP PERCENTAGE            : " ed-overlap-pct "%"
+000000          DELIMITED BY SIZE INTO rep-file-line
+000000     WRITE rep-file-line
+000000     MOVE reject-count TO ed-reject-count
+000000     MOVE SPACES TO rep-file-line
+000000     STRING "RECORDS REJECTED              : " ed-reject-count
+000000          DELIMITED BY SIZE INTO rep-file-line
+000000     WRITE rep-file-line
+000000     EXIT PARAGRAPH.
+000000     WRITE-AUDIT-HEADER.
+000000     MOVE 'H' TO audit-rec-type
+000000     MOVE SPACE TO audit-sep-0
+000000     MOVE job-name TO audit-job-name
+000000     MOVE SPACE TO audit-sep-1
+000000     MOVE input-file-name TO audit-input-file
+000000     MOVE SPACE TO audit-sep-2
+000000     MOVE curr-yyyy TO audit-ts-yyyy
+000000     MOVE curr-mm TO audit-ts-mm
+000000     MOVE curr-dd TO audit-ts-dd
+000000     MOVE curr-hh TO audit-ts-hh
+000000     MOVE curr-mi TO audit-ts-mi
+000000     MOVE curr-ss TO audit-ts-ss
+000000     MOVE SPACE TO audit-sep-3
+000000     MOVE 0 TO audit-records-read
+000000     MOVE SPACE TO audit-sep-4
+000000     MOVE 0 TO audit-records-rejected
+000000     WRITE audit-record
+000000     EXIT PARAGRAPH.
+000000     WRITE-AUDIT-FOOTER.
+000000     MOVE 'F' TO audit-rec-type
+000000     MOVE SPACE TO audit-sep-0
+000000     MOVE job-name TO audit-job-name
+000000     MOVE SPACE TO audit-sep-1
+000000     MOVE input-file-name TO audit-input-file
+000000     MOVE SPACE TO audit-sep-2
+000000     MOVE curr-yyyy TO audit-ts-yyyy
+000000     MOVE curr-mm TO audit-ts-mm
+000000     MOVE curr-dd TO audit-ts-dd
+000000     MOVE curr-hh TO audit-ts-hh
+000000     MOVE curr-mi TO audit-ts-mi
+000000     MOVE curr-ss TO audit-ts-ss
+000000     MOVE SPACE TO audit-sep-3
+000000     MOVE rec-number TO audit-records-read
+000000     MOVE SPACE TO audit-sep-4
+000000     MOVE reject-count TO audit-records-rejected
+000000     WRITE audit-record
 000000     EXIT PARAGRAPH.
 000000  END PROGRAM cobmain.
