@@ -8,62 +8,200 @@
 000700          "../input/input5.txt"
 000000          ORGANIZATION IS LINE SEQUENTIAL
 000800          .
+000810     SELECT OPTIONAL checkfile ASSIGN TO
+000820          "../output/checkpoint5.txt"
+000830          ORGANIZATION IS LINE SEQUENTIAL
+000840          FILE STATUS IS chk-file-status
+000850          .
+000860     SELECT auditlog ASSIGN TO
+000870          "../output/auditlog.txt"
+000880          ORGANIZATION IS LINE SEQUENTIAL
+000890          FILE STATUS IS audit-file-status
+000900          .
+000910     SELECT stackfile ASSIGN TO
+000920          "../output/stacklookup5.dat"
+000930          ORGANIZATION IS INDEXED
+000940          ACCESS MODE IS SEQUENTIAL
+000950          RECORD KEY IS stk-key
+000960          FILE STATUS IS stk-file-status
+000970          .
 000800 DATA DIVISION.
 000900 FILE SECTION.
 001000 FD infile
 001100      RECORD IS VARYING IN SIZE FROM 0 TO 64 CHARACTERS
 001200		DEPENDING ON infile-record-length.
 001300 01 infile-record.
-001400    05 infile-data PIC X OCCURS 1 TO 64 TIMES 
+001400    05 infile-data PIC X OCCURS 1 TO 64 TIMES
 001500                   DEPENDING ON infile-record-length.
+001510 FD checkfile.
+001520 01 chk-record.
+001530    05 chk-rec-type  PIC X(01).
+001540    05 chk-sep-0     PIC X.
+001550    05 chk-num-1     PIC 9(07).
+001560    05 chk-sep-1     PIC X.
+001570    05 chk-num-2     PIC 9(07).
+001580    05 chk-sep-2     PIC X.
+001590    05 chk-num-3     PIC 9(07).
+001600    05 chk-sep-3     PIC X.
+001610    05 chk-row-data  PIC X(16).
+001620 FD auditlog.
+001630 COPY auditrec.
+001640 FD stackfile.
+001650 01 stk-record.
+001660    05 stk-key        PIC 9(07).
+001670    05 stk-sep-1      PIC X.
+001680    05 stk-row-length PIC 9(07).
+001690    05 stk-sep-2      PIC X.
+001700    05 stk-row-data   PIC X(16).
+001710    05 stk-sep-3      PIC X.
+001720    05 stk-top-crate  PIC X.
 001600 WORKING-STORAGE SECTION.
+000000 01  max-stacks PIC S9(07) COMP-5 VALUE 16.
+000000 01  max-depth PIC S9(07) COMP-5 VALUE 16.
 000000 01  boxes.
 000000     05 box-row OCCURS 16 TIMES.
 000000        10 box-value PIC X OCCURS 16 TIMES.
 000000     05 box-row-length PIC S9(07) COMP-5 OCCURS 16 TIMES.
-000000 01  boxes-length PIC S9(07) COMP-5.
 000000 01  boxes-row PIC S9(07) COMP-5.
 000000 01  boxes-col PIC S9(07) COMP-5.
+000000 01  boxes-num-stacks PIC S9(07) COMP-5.
+000000 01  boxes-num-depth PIC S9(07) COMP-5.
 000000 01  infile-record-length PIC S9(07) COMP-5.
 000000 01  line-index PIC S9(07) COMP-5.
 000000 01  index-value PIC S9(07) COMP-5.
-000000 01  low-one PIC S9(07) COMP-5.
-000000 01  high-one PIC S9(07) COMP-5.
-000000 01  low-two PIC S9(07) COMP-5.
-000000 01  high-two PIC S9(07) COMP-5.
-000000 01  sum-one PIC S9(07) COMP-5.
-000000 01  sum-two PIC S9(07) COMP-5.
-000000 01  out-val.
-000000     05 out-data PIC X OCCURS 10 TIMES.
+001710 01  compact-count PIC S9(07) COMP-5.
+001720 01  compact-scratch.
+001730     05 compact-value PIC X OCCURS 16 TIMES.
+001740 01  one-digit PIC 9(01).
+001750 01  move-qty PIC S9(07) COMP-5.
+001760 01  move-from PIC S9(07) COMP-5.
+001770 01  move-to PIC S9(07) COMP-5.
+001780 01  moved-crate PIC X.
+001790 01  stack-no PIC S9(07) COMP-5.
+001800 01  move-mode-switch PIC X(01) VALUE 'O'.
+001810     88 one-at-a-time-mode VALUE 'O'.
+001820     88 bulk-move-mode VALUE 'B'.
+001830 01  chk-file-status PIC X(02).
+001840 01  checkpoint-found-switch PIC X(01) VALUE 'N'.
+001850     88 checkpoint-found VALUE 'Y'.
+001860 01  moves-applied PIC S9(07) COMP-5 VALUE 0.
+001870 01  skip-count PIC S9(07) COMP-5.
+000000 01  moves-skipped PIC S9(07) COMP-5.
+001880 01  diagram-line-count PIC S9(07) COMP-5 VALUE 0.
+001890 01  lines-read PIC S9(07) COMP-5 VALUE 0.
+001900 01  job-name PIC X(08) VALUE "DAY5JOB".
+001910 01  input-file-name PIC X(16) VALUE "input5.txt".
+001920 01  audit-file-status PIC X(02).
+001925 01  stk-file-status PIC X(02).
+001930 01  current-date.
+001940     05 curr-yyyy PIC 9(04).
+001950     05 curr-mm PIC 9(02).
+001960     05 curr-dd PIC 9(02).
+001970 01  current-time.
+001980     05 curr-hh PIC 9(02).
+001990     05 curr-mi PIC 9(02).
+002000     05 curr-ss PIC 9(02).
+000000 01  header-line-text PIC X(16).
+000000 01  chk-saved-header PIC X(16).
+000000 01  chk-saved-stacks PIC S9(07) COMP-5.
+000000 01  checkpoint-path PIC X(32)
+000000     VALUE "../output/checkpoint5.txt".
+000000 01  checkpoint-delete-rc PIC S9(09) COMP-5.
 000700 PROCEDURE DIVISION.
+000000     INITIALIZE boxes
+000000     MOVE 0 TO moves-applied
+000000     ACCEPT move-mode-switch FROM ENVIRONMENT "MOVE-MODE"
+000000     IF move-mode-switch = SPACE THEN
+000000         MOVE 'O' TO move-mode-switch
+000000     END-IF
+000000     OPEN INPUT CHECKFILE
+000000     IF chk-file-status = '00' THEN
+000000         PERFORM RESTORE-CHECKPOINT
+000000     END-IF
+000000     CLOSE CHECKFILE
 000000     OPEN INPUT  INFILE
-000000	   MOVE 16 TO boxes-row
-000000     PERFORM UNTIL EXIT
-000000         READ INFILE AT END 
-000000             DISPLAY "END"
-000000         END-READ
-000000         IF infile-data(2) = '1' THEN
-000000             EXIT PERFORM
+000000     OPEN EXTEND AUDITLOG
+000000     IF audit-file-status = '35' THEN
+000000         OPEN OUTPUT AUDITLOG
+000000     END-IF
+000000     ACCEPT current-date FROM DATE YYYYMMDD
+000000     ACCEPT current-time FROM TIME
+000000     PERFORM WRITE-AUDIT-HEADER
+000000     READ INFILE AT END
+000000         DISPLAY "MISSING CRATE DIAGRAM HEADER RECORD"
+000000         PERFORM ABORT-JOB
+000000     END-READ
+000000     ADD 1 TO lines-read
+000000     MOVE infile-record(1:16) TO header-line-text
+000000     PERFORM PARSE-HEADER-LINE
+000000     IF boxes-num-stacks > max-stacks OR
+000000        boxes-num-depth > max-depth THEN
+000000         DISPLAY "CRATE DIAGRAM EXCEEDS COMPILED CAPACITY"
+000000         PERFORM ABORT-JOB
+000000     END-IF
+000000     IF CHECKPOINT-FOUND THEN
+000000         IF chk-saved-header NOT = header-line-text OR
+000000            chk-saved-stacks NOT = boxes-num-stacks THEN
+000000             DISPLAY "CHECKPOINT DOES NOT MATCH CURRENT INPUT - "
+000000                     "IGNORING IT"
+000000             MOVE 'N' TO checkpoint-found-switch
+000000             INITIALIZE boxes
+000000             MOVE 0 TO moves-applied
 000000         END-IF
-000000         PERFORM PARSE-BOX-COL
-000000         ADD -1 TO boxes-row
-000000     END-PERFORM
-000000     MOVE infile-data(infile-record-length - 1) TO boxes-length
-000000     MOVE 1 TO boxes-row
-000000     PERFORM COMPACT-BOX-ROW
+000000     END-IF
+000000     IF CHECKPOINT-FOUND THEN
+000000         PERFORM SKIP-TO-RESTART-POINT
+000000     ELSE
+000000	       MOVE boxes-num-depth TO boxes-row
+000000         PERFORM UNTIL EXIT
+000000             READ INFILE AT END
+000000                 DISPLAY "END"
+000000                 EXIT PERFORM
+000000             END-READ
+000000             ADD 1 TO lines-read
+000000             IF infile-data(2) = '1' THEN
+000000                 EXIT PERFORM
+000000             END-IF
+000000             IF boxes-row < 1 THEN
+000000                 DISPLAY "CRATE DIAGRAM HAS MORE ROWS THAN "
+000000                         "HEADER-DECLARED DEPTH"
+000000                 PERFORM ABORT-JOB
+000000             END-IF
+000000             PERFORM PARSE-BOX-COL
+000000             IF boxes-col - 1 NOT = boxes-num-stacks THEN
+000000                 DISPLAY "CRATE DIAGRAM COLUMN COUNT DOES NOT "
+000000                         "MATCH HEADER STACK COUNT"
+000000                 PERFORM ABORT-JOB
+000000             END-IF
+000000             ADD -1 TO boxes-row
+000000         END-PERFORM
+000000         COMPUTE diagram-line-count = boxes-num-depth - boxes-row
+000000         IF diagram-line-count NOT = boxes-num-depth THEN
+000000             DISPLAY "CRATE DIAGRAM ROW COUNT DOES NOT MATCH "
+000000                     "HEADER-DECLARED DEPTH"
+000000             PERFORM ABORT-JOB
+000000         END-IF
+000000         PERFORM VARYING boxes-row FROM 1 BY 1
+000000                 UNTIL boxes-row > boxes-num-stacks
+000000             PERFORM COMPACT-BOX-ROW
+000000         END-PERFORM
+000000     END-IF
+000000     PERFORM APPLY-MOVES
+000000     PERFORM PRINT-TOP-CRATES
+000000     PERFORM WRITE-STACK-LOOKUP
+000000     ACCEPT current-date FROM DATE YYYYMMDD
+000000     ACCEPT current-time FROM TIME
+000000     PERFORM WRITE-AUDIT-FOOTER
+000000     PERFORM DELETE-CHECKPOINT-FILE
 000000     CLOSE INFILE
+000000     CLOSE AUDITLOG
 000900     STOP RUN.
-000000     NUMBER-GET.
-000000     ADD 1 TO line-index
-000000     MOVE line-index TO index-value
-000000     PERFORM UNTIL 
-000000         infile-data(line-index) = '-' or
-000000         infile-data(line-index) = ',' or
-000000         line-index = infile-record-length + 1
-000000     ADD 1 TO line-index
-000000     END-PERFORM
-000000     MOVE infile-record(index-value:line-index - index-value)
-000000          TO index-value
+000000     PARSE-HEADER-LINE.
+000000     MOVE 1 TO line-index
+000000     PERFORM MOVE-NUMBER-GET
+000000     MOVE index-value TO boxes-num-stacks
+000000     PERFORM MOVE-NUMBER-GET
+000000     MOVE index-value TO boxes-num-depth
 000000     EXIT PARAGRAPH.
 000000     PARSE-BOX-COL.
 000000     MOVE 1 TO line-index
@@ -71,40 +209,268 @@
 000000     PERFORM UNTIL line-index > infile-record-length
 000000     IF infile-data(line-index) = '[' THEN
 000000     ADD 1 TO line-index
-000000     MOVE infile-data(line-index) 
+000000     MOVE infile-data(line-index)
 000000          TO box-value(boxes-col, boxes-row)
 000000     ADD 3 TO line-index
 000000     ELSE
-000000     --HERE-HERE-HERE
+000000     CONTINUE
 000000     ADD 4 TO line-index
 000000     END-IF
 000000     ADD 1 TO boxes-col
 000000     END-PERFORM
 000000     EXIT PARAGRAPH.
-000000     PRINT-NUMBER.
-000000     IF index-value = 0 then
-000000     DISPLAY '0'
-000000     ELSE
-000000     MOVE index-value TO out-val(1:7)
-000000     MOVE 1 to line-index
-000000     PERFORM UNTIL (not out-data(line-index) = '0')
-000000     ADD 1 to line-index
+000000     COMPACT-BOX-ROW.
+000000     MOVE 0 TO compact-count
+000000     PERFORM VARYING boxes-col FROM 1 BY 1
+000000             UNTIL boxes-col > boxes-num-depth
+000000     IF box-value(boxes-row, boxes-col) NOT = SPACE THEN
+000000     ADD 1 TO compact-count
+000000     MOVE box-value(boxes-row, boxes-col)
+000000          TO compact-value(compact-count)
+000000     END-IF
 000000     END-PERFORM
-000000     DISPLAY out-val(line-index:8 - line-index)
+000000     PERFORM VARYING boxes-col FROM 1 BY 1
+000000             UNTIL boxes-col > boxes-num-depth
+000000     IF boxes-col <= compact-count THEN
+000000     MOVE compact-value(boxes-col)
+000000          TO box-value(boxes-row, boxes-col)
+000000     ELSE
+000000     MOVE SPACE TO box-value(boxes-row, boxes-col)
 000000     END-IF
-000000     EXIT PARAGRAPH.
-000000     COMPACT-BOX-ROW.
-000000     SET box-row-length(boxes-row) TO 0
-000000     SET boxes-col TO 17
-000000     PERFORM UNTIL box-row-length(boxes-row) >= boxes-col
-000000     MOVE box-value(boxes-row, boxes-col) 
-000000          TO box-value(boxes-row, box-row-length(boxes-row))
-000000     MOVE '-' TO box-value(boxes-row, boxes-col)
-000000     ADD 1 TO box-row-length(boxes-row)
-000000     SUBTRACT 1 FROM boxes-col
 000000     END-PERFORM
-000000     SUBTRACT 1 FROM box-row-length(boxes-row)
+000000     MOVE compact-count TO box-row-length(boxes-row)
 000000     DISPLAY box-row(boxes-row)
 000000     DISPLAY box-row-length(boxes-row)
 000000     EXIT PARAGRAPH.
+000000     APPLY-MOVES.
+000000     PERFORM UNTIL EXIT
+000000     READ INFILE AT END
+000000         EXIT PERFORM
+000000     END-READ
+000000     ADD 1 TO lines-read
+000000     IF infile-record-length > 0 THEN
+000000     PERFORM PARSE-MOVE-LINE
+000000     IF BULK-MOVE-MODE THEN
+000000         PERFORM APPLY-BULK-MOVE
+000000     ELSE
+000000         PERFORM APPLY-ONE-MOVE move-qty TIMES
+000000     END-IF
+000000     ADD 1 TO moves-applied
+000000     PERFORM WRITE-CHECKPOINT
+000000     END-IF
+000000     END-PERFORM
+000000     EXIT PARAGRAPH.
+000000     PARSE-MOVE-LINE.
+000000     MOVE 1 TO line-index
+000000     PERFORM MOVE-NUMBER-GET
+000000     MOVE index-value TO move-qty
+000000     PERFORM MOVE-NUMBER-GET
+000000     MOVE index-value TO move-from
+000000     PERFORM MOVE-NUMBER-GET
+000000     MOVE index-value TO move-to
+000000     EXIT PARAGRAPH.
+000000     MOVE-NUMBER-GET.
+000000     PERFORM UNTIL
+000000         line-index > infile-record-length OR
+000000         (infile-data(line-index) >= '0' AND
+000000          infile-data(line-index) <= '9')
+000000     ADD 1 TO line-index
+000000     END-PERFORM
+000000     MOVE 0 TO index-value
+000000     PERFORM UNTIL
+000000         line-index > infile-record-length OR NOT
+000000         (infile-data(line-index) >= '0' AND
+000000          infile-data(line-index) <= '9')
+000000     MOVE infile-data(line-index) TO one-digit
+000000     COMPUTE index-value = index-value * 10 + one-digit
+000000     ADD 1 TO line-index
+000000     END-PERFORM
+000000     EXIT PARAGRAPH.
+000000     APPLY-ONE-MOVE.
+000000     MOVE box-value(move-from, box-row-length(move-from))
+000000          TO moved-crate
+000000     SUBTRACT 1 FROM box-row-length(move-from)
+000000     ADD 1 TO box-row-length(move-to)
+000000     MOVE moved-crate
+000000          TO box-value(move-to, box-row-length(move-to))
+000000     EXIT PARAGRAPH.
+000000     APPLY-BULK-MOVE.
+000000     COMPUTE line-index = box-row-length(move-from) - move-qty + 1
+000000     PERFORM VARYING boxes-col FROM line-index BY 1
+000000             UNTIL boxes-col > box-row-length(move-from)
+000000     ADD 1 TO box-row-length(move-to)
+000000     MOVE box-value(move-from, boxes-col)
+000000          TO box-value(move-to, box-row-length(move-to))
+000000     END-PERFORM
+000000     SUBTRACT move-qty FROM box-row-length(move-from)
+000000     EXIT PARAGRAPH.
+000000     PRINT-TOP-CRATES.
+000000     PERFORM VARYING stack-no FROM 1 BY 1
+000000             UNTIL stack-no > boxes-num-stacks
+000000     IF box-row-length(stack-no) = 0 THEN
+000000     DISPLAY "STACK " stack-no " TOP: EMPTY"
+000000     ELSE
+000000     DISPLAY "STACK " stack-no " TOP: "
+000000             box-value(stack-no, box-row-length(stack-no))
+000000     END-IF
+000000     END-PERFORM
+000000     EXIT PARAGRAPH.
+000000     WRITE-CHECKPOINT.
+000000     OPEN OUTPUT CHECKFILE
+000000     IF chk-file-status(1:1) NOT = '0' THEN
+000000         DISPLAY "CHECKFILE OPEN FAILED - STATUS "
+000000                 chk-file-status
+000000         PERFORM ABORT-JOB
+000000     END-IF
+000000     MOVE 'P' TO chk-rec-type
+000000     MOVE SPACE TO chk-sep-0
+000000     MOVE moves-applied TO chk-num-1
+000000     MOVE SPACE TO chk-sep-1
+000000     MOVE boxes-num-stacks TO chk-num-2
+000000     MOVE SPACE TO chk-sep-2
+000000     MOVE diagram-line-count TO chk-num-3
+000000     MOVE SPACE TO chk-sep-3
+000000     MOVE header-line-text TO chk-row-data
+000000     WRITE chk-record
+000000     IF chk-file-status(1:1) NOT = '0' THEN
+000000         DISPLAY "CHECKFILE WRITE FAILED - STATUS "
+000000                 chk-file-status
+000000         PERFORM ABORT-JOB
+000000     END-IF
+000000     PERFORM VARYING stack-no FROM 1 BY 1
+000000             UNTIL stack-no > boxes-num-stacks
+000000     MOVE 'S' TO chk-rec-type
+000000     MOVE SPACE TO chk-sep-0
+000000     MOVE stack-no TO chk-num-1
+000000     MOVE SPACE TO chk-sep-1
+000000     MOVE box-row-length(stack-no) TO chk-num-2
+000000     MOVE SPACE TO chk-sep-2
+000000     MOVE 0 TO chk-num-3
+000000     MOVE SPACE TO chk-sep-3
+000000     MOVE box-row(stack-no) TO chk-row-data
+000000     WRITE chk-record
+000000     IF chk-file-status(1:1) NOT = '0' THEN
+000000         DISPLAY "CHECKFILE WRITE FAILED - STATUS "
+000000                 chk-file-status
+000000         PERFORM ABORT-JOB
+000000     END-IF
+000000     END-PERFORM
+000000     CLOSE CHECKFILE
+000000     EXIT PARAGRAPH.
+000000     RESTORE-CHECKPOINT.
+000000     PERFORM UNTIL EXIT
+000000     READ CHECKFILE AT END
+000000         EXIT PERFORM
+000000     END-READ
+000000     IF chk-rec-type = 'P' THEN
+000000     MOVE 'Y' TO checkpoint-found-switch
+000000     MOVE chk-num-1 TO moves-applied
+000000     MOVE chk-num-2 TO chk-saved-stacks
+000000     MOVE chk-num-3 TO diagram-line-count
+000000     MOVE chk-row-data TO chk-saved-header
+000000     ELSE
+000000     MOVE chk-num-1 TO stack-no
+000000     MOVE chk-num-2 TO box-row-length(stack-no)
+000000     MOVE chk-row-data TO box-row(stack-no)
+000000     END-IF
+000000     END-PERFORM
+000000     EXIT PARAGRAPH.
+000000     SKIP-TO-RESTART-POINT.
+000000     MOVE diagram-line-count TO skip-count
+000000     PERFORM SKIP-ONE-LINE skip-count TIMES
+000000     PERFORM SKIP-ONE-LINE
+000000     MOVE 0 TO moves-skipped
+000000     PERFORM UNTIL moves-skipped >= moves-applied
+000000     PERFORM SKIP-ONE-LINE
+000000     IF infile-record-length > 0 THEN
+000000     ADD 1 TO moves-skipped
+000000     END-IF
+000000     END-PERFORM
+000000     EXIT PARAGRAPH.
+000000     SKIP-ONE-LINE.
+000000     READ INFILE AT END
+000000         CONTINUE
+000000     NOT AT END
+000000         ADD 1 TO lines-read
+000000     END-READ
+000000     EXIT PARAGRAPH.
+000000     WRITE-AUDIT-HEADER.
+000000     MOVE 'H' TO audit-rec-type
+000000     MOVE SPACE TO audit-sep-0
+000000     MOVE job-name TO audit-job-name
+000000     MOVE SPACE TO audit-sep-1
+000000     MOVE input-file-name TO audit-input-file
+000000     MOVE SPACE TO audit-sep-2
+000000     MOVE curr-yyyy TO audit-ts-yyyy
+000000     MOVE curr-mm TO audit-ts-mm
+000000     MOVE curr-dd TO audit-ts-dd
+000000     MOVE curr-hh TO audit-ts-hh
+000000     MOVE curr-mi TO audit-ts-mi
+000000     MOVE curr-ss TO audit-ts-ss
+000000     MOVE SPACE TO audit-sep-3
+000000     MOVE 0 TO audit-records-read
+000000     MOVE SPACE TO audit-sep-4
+000000     MOVE 0 TO audit-records-rejected
+000000     WRITE audit-record
+000000     EXIT PARAGRAPH.
+000000     WRITE-AUDIT-FOOTER.
+000000     MOVE 'F' TO audit-rec-type
+000000     MOVE SPACE TO audit-sep-0
+000000     MOVE job-name TO audit-job-name
+000000     MOVE SPACE TO audit-sep-1
+000000     MOVE input-file-name TO audit-input-file
+000000     MOVE SPACE TO audit-sep-2
+000000     MOVE curr-yyyy TO audit-ts-yyyy
+000000     MOVE curr-mm TO audit-ts-mm
+000000     MOVE curr-dd TO audit-ts-dd
+000000     MOVE curr-hh TO audit-ts-hh
+000000     MOVE curr-mi TO audit-ts-mi
+000000     MOVE curr-ss TO audit-ts-ss
+000000     MOVE SPACE TO audit-sep-3
+000000     MOVE lines-read TO audit-records-read
+000000     MOVE SPACE TO audit-sep-4
+000000     MOVE 0 TO audit-records-rejected
+000000     WRITE audit-record
+000000     EXIT PARAGRAPH.
+000000     WRITE-STACK-LOOKUP.
+000000     OPEN OUTPUT STACKFILE
+000000     IF stk-file-status NOT = '00' THEN
+000000         DISPLAY "STACKFILE OPEN FAILED - STATUS "
+000000                 stk-file-status
+000000         PERFORM ABORT-JOB
+000000     END-IF
+000000     PERFORM VARYING stack-no FROM 1 BY 1
+000000             UNTIL stack-no > boxes-num-stacks
+000000     MOVE stack-no TO stk-key
+000000     MOVE SPACE TO stk-sep-1
+000000     MOVE box-row-length(stack-no) TO stk-row-length
+000000     MOVE SPACE TO stk-sep-2
+000000     MOVE box-row(stack-no) TO stk-row-data
+000000     MOVE SPACE TO stk-sep-3
+000000     IF box-row-length(stack-no) = 0 THEN
+000000     MOVE SPACE TO stk-top-crate
+000000     ELSE
+000000     MOVE box-value(stack-no, box-row-length(stack-no))
+000000          TO stk-top-crate
+000000     END-IF
+000000     WRITE stk-record
+000000     IF stk-file-status NOT = '00' THEN
+000000         DISPLAY "STACKFILE WRITE FAILED - STATUS "
+000000                 stk-file-status
+000000         PERFORM ABORT-JOB
+000000     END-IF
+000000     END-PERFORM
+000000     CLOSE STACKFILE
+000000     EXIT PARAGRAPH.
+000000     ABORT-JOB.
+000000     ACCEPT current-date FROM DATE YYYYMMDD
+000000     ACCEPT current-time FROM TIME
+000000     PERFORM WRITE-AUDIT-FOOTER
+000000     CLOSE INFILE
+000000     CLOSE AUDITLOG
+000000     STOP RUN.
+000000     DELETE-CHECKPOINT-FILE.
+000000     CALL "CBL_DELETE_FILE" USING checkpoint-path
+000000          RETURNING checkpoint-delete-rc
+000000     EXIT PARAGRAPH.
 000000  END PROGRAM cobmain.
