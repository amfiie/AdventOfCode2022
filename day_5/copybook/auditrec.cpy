@@ -0,0 +1,23 @@
+001000* AUDITREC.CPY
+001010* SHARED RUN-CONTROL / AUDIT LOG RECORD, COPIED INTO DAY4 AND
+001020* DAY5 SO BOTH JOBS WRITE THEIR START/END ENTRIES TO ONE LOG.
+001030 01  audit-record.
+001040     05 audit-rec-type         PIC X(01).
+001050         88 audit-run-header   VALUE 'H'.
+001060         88 audit-run-footer   VALUE 'F'.
+001070     05 audit-sep-0            PIC X.
+001080     05 audit-job-name         PIC X(08).
+001090     05 audit-sep-1            PIC X.
+001100     05 audit-input-file       PIC X(20).
+001110     05 audit-sep-2            PIC X.
+001120     05 audit-timestamp.
+001130         10 audit-ts-yyyy      PIC 9(04).
+001140         10 audit-ts-mm        PIC 9(02).
+001150         10 audit-ts-dd        PIC 9(02).
+001160         10 audit-ts-hh        PIC 9(02).
+001170         10 audit-ts-mi        PIC 9(02).
+001180         10 audit-ts-ss        PIC 9(02).
+001190     05 audit-sep-3            PIC X.
+001200     05 audit-records-read     PIC 9(07).
+001210     05 audit-sep-4            PIC X.
+001220     05 audit-records-rejected PIC 9(07).
